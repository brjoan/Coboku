@@ -10,12 +10,22 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ProblemaFile ASSIGN TO "problema.txt"
+           SELECT ProblemaFile ASSIGN TO DYNAMIC ProblemaFileName
              ORGANIZATION IS RECORD SEQUENTIAL.
 
-           SELECT SolucioFile ASSIGN TO "solucio.txt"
+           SELECT ProblemaFileLinia
+             ASSIGN TO DYNAMIC ProblemaFileName
              ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT SolucioFile ASSIGN TO DYNAMIC SolucioFileName
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SolucioStatus.
+
+           SELECT CheckpointFile
+             ASSIGN TO DYNAMIC CheckpointFileName
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CheckpointStatus.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -23,23 +33,106 @@
        01  CharIn PICTURE X.
            88 FideFitxer VALUE HIGH-VALUES.
 
+       FD  ProblemaFileLinia.
+       01  LiniaProblema PICTURE X(81).
+
+       FD  CheckpointFile.
+       01  CheckpointLinea.
+           05 CheckpointIProbl      PICTURE 9(6).
+           05 CheckpointResolt      PICTURE 9(6).
+           05 CheckpointTSolveCnt   PICTURE 9(6).
+           05 CheckpointTSolveTot   PICTURE 9(9).
+           05 CheckpointTSolveMin   PICTURE 9(9).
+           05 CheckpointTSolveMax   PICTURE 9(9).
+           05 CheckpointCntSota     PICTURE 9(6).
+           05 CheckpointCntEntre    PICTURE 9(6).
+           05 CheckpointCntSobre    PICTURE 9(6).
+           05 CheckpointTopLents.
+              10 CheckpointTopLent OCCURS 5 TIMES.
+                 15 CheckpointTopIProbl PICTURE 9(6).
+                 15 CheckpointTopTprbl  PICTURE 9(9).
+
        FD  SolucioFile.
        01  SolucioLinea.
-           05 ProbLinea   PICTURE X(9).
-           05 iProbLinea  PICTURE   99.
-           05 DescrLinea  PICTURE X(30).
-           05 TempsLinea  PICTURE Z(5)9.
+           05 ProbLinea    PICTURE X(9).
+           05 iProbLinea   PICTURE 9(6).
+           05 DescrLinea   PICTURE X(30).
+           05 TempsLinea   PICTURE Z(5)9.
+           05 FILLER       PICTURE X(1).
+           05 NivellLinea  PICTURE ZZ9.
+           05 FILLER       PICTURE X(1).
+           05 GuessLinea   PICTURE Z(4)9.
+           05 FILLER       PICTURE X(1).
+           05 DifLinea     PICTURE X(7).
+           05 FILLER       PICTURE X(1).
+           05 BacktrLinea  PICTURE X(1).
+       01  SolucioLinea-Maquina PICTURE X(81).
 
        WORKING-STORAGE SECTION.
+      ******Run parameters (file names) ******
+       01  ProblemaFileName   PICTURE X(100) VALUE 'problema.txt'.
+       01  SolucioFileName    PICTURE X(100) VALUE 'solucio.txt'.
+       01  SolucioStatus      PICTURE XX.
+       01  CheckpointFileName PICTURE X(106).
+       01  CheckpointStatus   PICTURE XX.
+       01  ArgNum             PICTURE 9(4).
+       01  ArgMax             PICTURE 9(6) VALUE 0.
+       01  MaxProbls          PICTURE 9(6) VALUE 010000.
+       01  NumDescartats      PICTURE 9(6) VALUE 0.
+       01  FormatEntrada      PICTURE X VALUE 'C'.
+           88 FormatLiniaUnica  VALUE 'L'.
+           88 FormatCaracters   VALUE 'C'.
+
+      ******Checkpoint / restart ******
+       01  IProblInicial      PICTURE 9(6) VALUE 0.
+       01  IProblSegent       PICTURE 9(6) VALUE 1.
+
       ******Problem input ******
        01  EsDigit         PICTURE 9 VALUE 0.
        01  i               PICTURE 99.
        01  j               PICTURE 99.
 
+      ******Search depth / guess statistics for difficulty rating ******
+       01  PeakNivell     PICTURE 999 VALUE 0.
+       01  NumGuesses     PICTURE 9(5) VALUE 0.
+
+      ******Solve-time distribution statistics ******
+       01  TSolveCount       PICTURE 9(6) VALUE 0.
+       01  TSolveTotal       PICTURE 9(9) VALUE 0.
+       01  TSolveMin         PICTURE 9(9) VALUE 0.
+       01  TSolveMax         PICTURE 9(9) VALUE 0.
+       01  TSolveAvg         PICTURE 9(9) VALUE 0.
+       01  TSolveMinEd       PICTURE Z(8)9.
+       01  TSolveMaxEd       PICTURE Z(8)9.
+       01  TSolveAvgEd       PICTURE Z(8)9.
+       01  TopLentTprblEd    PICTURE Z(8)9.
+       01  CountSotaLlindar1   PICTURE 9(6) VALUE 0.
+       01  CountEntreLlindars  PICTURE 9(6) VALUE 0.
+       01  CountSobreLlindar2  PICTURE 9(6) VALUE 0.
+       01  iTopLent            PICTURE 9.
+       01  jTopLent            PICTURE 9.
+       01  iSlotMin            PICTURE 9.
+       01  TSlotMinVal         PICTURE 9(9).
+       01  TmpTopIProbl        PICTURE 9(6).
+       01  TmpTopTprbl         PICTURE 9(9).
+       01  TaulaTopLents.
+           05 TopLent OCCURS 5 TIMES.
+              10 TopLentIProbl  PICTURE 9(6) VALUE 0.
+              10 TopLentTprbl   PICTURE 9(9) VALUE 0.
+
+      ******Validation of givens prior to search ******
+       01  CountDigit OCCURS 9 TIMES PICTURE 9.
+       01  d3         PICTURE 99.
+       01  iFilBox    PICTURE 99.
+       01  iColBox    PICTURE 99.
+       01  iFil3      PICTURE 99.
+       01  iCol3      PICTURE 99.
+       01  NumBox     PICTURE 9.
+
       ******Statistics ******
-       01  NumProbls      PICTURE 9999.
-       01  NumResolt      PICTURE 9999.
-       01  iProbl         PICTURE 9999.
+       01  NumProbls      PICTURE 9(6).
+       01  NumResolt      PICTURE 9(6).
+       01  iProbl         PICTURE 9(6).
        01  LlegirTemps.
            05 TempsH      PICTURE 99.
            05 TempsM      PICTURE 99.
@@ -92,6 +185,8 @@
        01  Estat          picture 9 value 0.
            88 Contr       value 1.
            88 Resolt      value 2.
+           88 TooDeep     value 3.
+           88 Invalida    value 4.
 
       ******Limits of the iteration over a box ******
        01  FQmin picture 99.
@@ -167,14 +262,35 @@
            PERFORM CalculaMilisegons
            MOVE TMilis TO Tinitot
 
+           PERFORM Obtenir-Parametres
            PERFORM InitAssociades
-           OPEN INPUT ProblemaFile
-           OPEN OUTPUT SolucioFile
-           MOVE 0 TO NumResolt
-           PERFORM Llegir-problema
+           PERFORM Llegir-checkpoint
+
+           IF FormatLiniaUnica THEN
+               OPEN INPUT ProblemaFileLinia
+           ELSE
+               OPEN INPUT ProblemaFile
+           END-IF
+
+           IF IProblInicial > 0 THEN
+               OPEN EXTEND SolucioFile
+               IF SolucioStatus NOT = '00' THEN
+                   OPEN OUTPUT SolucioFile
+               END-IF
+           ELSE
+               OPEN OUTPUT SolucioFile
+               MOVE 0 TO NumResolt
+           END-IF
 
            PERFORM VARYING iProbl FROM 1 BY 1
-                                  UNTIL iProbl>1000 OR FideFitxer
+                                  UNTIL iProbl > IProblInicial
+             PERFORM Llegir-problema
+           END-PERFORM
+           PERFORM Llegir-problema
+
+           ADD 1 TO IProblInicial GIVING IProblSegent
+           PERFORM VARYING iProbl FROM IProblSegent BY 1
+                                  UNTIL iProbl>MaxProbls OR FideFitxer
 
              DISPLAY 'Problema ' iProbl ' ... '
              ACCEPT LlegirTemps FROM TIME
@@ -182,31 +298,53 @@
              MOVE TMilis TO Tiniprbl
 
              MOVE 0 TO Estat
-             PERFORM Init-valors
-             IF Contr THEN
-               PERFORM Escriu-sol-contr
+             MOVE 0 TO PeakNivell
+             MOVE 0 TO NumGuesses
+             MOVE 0 TO Cont
+             PERFORM Valida-givens
+             IF Invalida THEN
+               DISPLAY 'Problema ' iProbl ' dades no valides'
              ELSE
+               PERFORM Init-valors
+               IF Contr THEN
+                 PERFORM Escriu-sol-contr
+               ELSE
 
-               PERFORM Cerca
-
-               ACCEPT LlegirTemps FROM TIME
-               PERFORM CalculaMilisegons
-               MOVE TMilis TO Tfinprbl
-
-               COMPUTE Tprbl = Tfinprbl - Tiniprbl
-               IF NOT Resolt THEN
-                 PERFORM Escriu-sol-cap
-                 DISPLAY 'Problema ' iProbl 'no solucio'
-               ELSE PERFORM Escriu-sol-resolt
-                 DISPLAY 'Problema ' iProbl 'resolt'
-                 ADD 1 TO NumResolt
+                 PERFORM Cerca
+
+                 ACCEPT LlegirTemps FROM TIME
+                 PERFORM CalculaMilisegons
+                 MOVE TMilis TO Tfinprbl
+
+                 COMPUTE Tprbl = Tfinprbl - Tiniprbl
+                 PERFORM Acumula-Estadistiques-Temps
+                 EVALUATE TRUE
+                   WHEN TooDeep
+                     PERFORM Escriu-sol-massa-profund
+                     DISPLAY 'Problema ' iProbl ' massa profund'
+                   WHEN NOT Resolt
+                     PERFORM Escriu-sol-cap
+                     DISPLAY 'Problema ' iProbl 'no solucio'
+                   WHEN OTHER
+                     PERFORM Escriu-sol-resolt
+                     DISPLAY 'Problema ' iProbl 'resolt'
+                     ADD 1 TO NumResolt
+                 END-EVALUATE
                END-IF
              END-IF
 
+      ***** CHECKPOINT MUST STAY IN STEP WITH SolucioFile, WHICH IS
+      ***** WRITTEN ONCE PER PUZZLE, OR A RESTART WOULD REPROCESS
+      ***** AND DUPLICATE ALREADY-WRITTEN RECORDS.
+             PERFORM Escriu-checkpoint
+
              PERFORM Llegir-problema
            END-PERFORM
 
-           IF iProbl>1000 THEN DISPLAY 'Maxim 1000 problemes' END-IF
+           IF NOT FideFitxer THEN
+               PERFORM Compta-descartats
+           END-IF
+
            SUBTRACT 1 FROM iProbl GIVING NumProbls
            PERFORM Escriu-sol-totals
            DISPLAY NumResolt ' resolts de ' NumProbls
@@ -215,10 +353,186 @@
            COMPUTE Ttot = TMilis - Tinitot
            DISPLAY 'Temps total(ms): ' Ttot
 
-           CLOSE ProblemaFile
+           PERFORM Escriu-sol-jobctl
+
+      ***** Compta-descartats ALSO DRIVES ProblemaFile TO FideFitxer
+      ***** WHILE COUNTING DISCARDS PAST THE CEILING, SO FideFitxer
+      ***** ALONE DOES NOT MEAN THE WHOLE FILE WAS PROCESSED.
+           IF FideFitxer AND NumDescartats = 0 THEN
+               PERFORM Neteja-checkpoint
+           END-IF
+
+           IF FormatLiniaUnica THEN
+               CLOSE ProblemaFileLinia
+           ELSE
+               CLOSE ProblemaFile
+           END-IF
            CLOSE SolucioFile
            STOP RUN.
 
+      *****************************************************************
+      ******* RUN PARAMETERS: PROBLEMA/SOLUCIO FILE NAMES *************
+      *****************************************************************
+       Obtenir-Parametres.
+           MOVE 1 TO ArgNum
+           DISPLAY ArgNum UPON ARGUMENT-NUMBER
+           ACCEPT ProblemaFileName FROM ARGUMENT-VALUE
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+
+           MOVE 2 TO ArgNum
+           DISPLAY ArgNum UPON ARGUMENT-NUMBER
+           ACCEPT SolucioFileName FROM ARGUMENT-VALUE
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+
+           MOVE 3 TO ArgNum
+           DISPLAY ArgNum UPON ARGUMENT-NUMBER
+           ACCEPT ArgMax FROM ARGUMENT-VALUE
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+           IF ArgMax NOT = 0 THEN
+               MOVE ArgMax TO MaxProbls
+           END-IF
+
+           MOVE 4 TO ArgNum
+           DISPLAY ArgNum UPON ARGUMENT-NUMBER
+           ACCEPT FormatEntrada FROM ARGUMENT-VALUE
+               ON EXCEPTION CONTINUE
+           END-ACCEPT
+
+           STRING ProblemaFileName DELIMITED BY SPACE
+                  '.ckpt'                DELIMITED BY SIZE
+                  INTO CheckpointFileName
+           END-STRING.
+
+      *****************************************************************
+      ******************* CHECKPOINT / RESTART *************************
+      *****************************************************************
+       Llegir-checkpoint.
+           MOVE 0 TO IProblInicial
+           MOVE 0 TO NumResolt
+           OPEN INPUT CheckpointFile
+           IF CheckpointStatus = '00' THEN
+               READ CheckpointFile
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CheckpointIProbl  TO IProblInicial
+                       MOVE CheckpointResolt  TO NumResolt
+                       MOVE CheckpointTSolveCnt TO TSolveCount
+                       MOVE CheckpointTSolveTot TO TSolveTotal
+                       MOVE CheckpointTSolveMin TO TSolveMin
+                       MOVE CheckpointTSolveMax TO TSolveMax
+                       MOVE CheckpointCntSota  TO CountSotaLlindar1
+                       MOVE CheckpointCntEntre TO CountEntreLlindars
+                       MOVE CheckpointCntSobre TO CountSobreLlindar2
+                       MOVE CheckpointTopLents TO TaulaTopLents
+               END-READ
+               CLOSE CheckpointFile
+           END-IF.
+
+      ***** THE SOLVE-TIME AGGREGATES MUST TRAVEL WITH THE CHECKPOINT,
+      ***** OR A RESUMED RUN'S Escriu-sol-totals WOULD REPORT ONLY THE
+      ***** DISTRIBUTION OF THE PUZZLES SOLVED SINCE THE RESTART.
+       Escriu-checkpoint.
+           MOVE iProbl        TO CheckpointIProbl
+           MOVE NumResolt     TO CheckpointResolt
+           MOVE TSolveCount   TO CheckpointTSolveCnt
+           MOVE TSolveTotal   TO CheckpointTSolveTot
+           MOVE TSolveMin     TO CheckpointTSolveMin
+           MOVE TSolveMax     TO CheckpointTSolveMax
+           MOVE CountSotaLlindar1  TO CheckpointCntSota
+           MOVE CountEntreLlindars TO CheckpointCntEntre
+           MOVE CountSobreLlindar2 TO CheckpointCntSobre
+           MOVE TaulaTopLents TO CheckpointTopLents
+           OPEN OUTPUT CheckpointFile
+           WRITE CheckpointLinea
+           CLOSE CheckpointFile.
+
+       Neteja-checkpoint.
+           MOVE ZEROS TO CheckpointLinea
+           OPEN OUTPUT CheckpointFile
+           WRITE CheckpointLinea
+           CLOSE CheckpointFile.
+
+      *****************************************************************
+      ******* VALIDATE GIVENS FOR ROW/COLUMN/BOX CONFLICTS ************
+      *****************************************************************
+       Valida-givens.
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i>9
+             PERFORM VARYING d3 FROM 1 BY 1 UNTIL d3>9
+               MOVE 0 TO CountDigit(d3)
+             END-PERFORM
+             PERFORM VARYING j FROM 1 BY 1 UNTIL j>9
+               IF GridCasella(i,j) NOT = '.' THEN
+                   MOVE GridCasella(i,j) TO d3
+                   ADD 1 TO CountDigit(d3)
+               END-IF
+             END-PERFORM
+             PERFORM VARYING d3 FROM 1 BY 1 UNTIL d3>9
+               IF CountDigit(d3) > 1 THEN
+                   SET Invalida TO TRUE
+                   PERFORM Escriu-sol-conflicte-fila
+               END-IF
+             END-PERFORM
+           END-PERFORM
+
+           PERFORM VARYING j FROM 1 BY 1 UNTIL j>9
+             PERFORM VARYING d3 FROM 1 BY 1 UNTIL d3>9
+               MOVE 0 TO CountDigit(d3)
+             END-PERFORM
+             PERFORM VARYING i FROM 1 BY 1 UNTIL i>9
+               IF GridCasella(i,j) NOT = '.' THEN
+                   MOVE GridCasella(i,j) TO d3
+                   ADD 1 TO CountDigit(d3)
+               END-IF
+             END-PERFORM
+             PERFORM VARYING d3 FROM 1 BY 1 UNTIL d3>9
+               IF CountDigit(d3) > 1 THEN
+                   SET Invalida TO TRUE
+                   PERFORM Escriu-sol-conflicte-columna
+               END-IF
+             END-PERFORM
+           END-PERFORM
+
+           MOVE 0 TO NumBox
+           PERFORM VARYING iFilBox FROM 1 BY 3 UNTIL iFilBox>9
+             PERFORM VARYING iColBox FROM 1 BY 3 UNTIL iColBox>9
+               ADD 1 TO NumBox
+               PERFORM VARYING d3 FROM 1 BY 1 UNTIL d3>9
+                 MOVE 0 TO CountDigit(d3)
+               END-PERFORM
+               PERFORM VARYING iFil3 FROM iFilBox BY 1
+                                     UNTIL iFil3>iFilBox + 2
+                 PERFORM VARYING iCol3 FROM iColBox BY 1
+                                       UNTIL iCol3>iColBox + 2
+                   IF GridCasella(iFil3,iCol3) NOT = '.' THEN
+                       MOVE GridCasella(iFil3,iCol3) TO d3
+                       ADD 1 TO CountDigit(d3)
+                   END-IF
+                 END-PERFORM
+               END-PERFORM
+               PERFORM VARYING d3 FROM 1 BY 1 UNTIL d3>9
+                 IF CountDigit(d3) > 1 THEN
+                     SET Invalida TO TRUE
+                     PERFORM Escriu-sol-conflicte-quadre
+                 END-IF
+               END-PERFORM
+             END-PERFORM
+           END-PERFORM.
+
+      *****************************************************************
+      ******* COUNT PUZZLES DROPPED BEYOND THE BATCH CEILING **********
+      *****************************************************************
+       Compta-descartats.
+           MOVE 1 TO NumDescartats
+           PERFORM UNTIL FideFitxer
+             PERFORM Llegir-problema
+             IF NOT FideFitxer THEN
+                 ADD 1 TO NumDescartats
+             END-IF
+           END-PERFORM.
+
       *****************************************************************
       ******* INITIALIZATION OF LOOK-UP TABLE OF PEERS AND UNITS ******
       *****************************************************************
@@ -286,6 +600,13 @@
       **************  PROBLEM READING FROM FILE ***********************
       *****************************************************************
        Llegir-problema.
+           IF FormatLiniaUnica THEN
+               PERFORM Llegir-problema-Linia
+           ELSE
+               PERFORM Llegir-problema-Caracters
+           END-IF.
+
+       Llegir-problema-Caracters.
            PERFORM VARYING i FROM 1 BY 1 UNTIL i>9 OR FideFitxer
              PERFORM VARYING j FROM 1 BY 1 UNTIL j>9 OR FideFitxer
                MOVE 0 TO EsDigit
@@ -303,27 +624,103 @@
              END-PERFORM
            END-PERFORM.
 
+       Llegir-problema-Linia.
+           READ ProblemaFileLinia
+               AT END SET FideFitxer TO TRUE
+           END-READ
+           IF NOT FideFitxer THEN
+             INSPECT LiniaProblema CONVERTING '0' TO '.'
+             PERFORM VARYING i FROM 1 BY 1 UNTIL i>9
+               PERFORM VARYING j FROM 1 BY 1 UNTIL j>9
+                 COMPUTE Punter = (i - 1) * 9 + j
+                 MOVE LiniaProblema(Punter:1) TO GridCasella(i,j)
+               END-PERFORM
+             END-PERFORM
+           END-IF.
+
       *****************************************************************
       ************** WRITING PROCEDURES *******************************
       *****************************************************************
+       Escriu-sol-conflicte-fila.
+           MOVE SPACES TO SolucioLinea
+           MOVE 'Problema ' TO ProbLinea
+           MOVE iProbl TO iProbLinea
+           STRING ': Fila '  DELIMITED BY SIZE
+                  i          DELIMITED BY SIZE
+                  ' valor '  DELIMITED BY SIZE
+                  d3         DELIMITED BY SIZE
+                  ' repetit' DELIMITED BY SIZE
+                  INTO DescrLinea
+           END-STRING
+           WRITE SolucioLinea.
+
+       Escriu-sol-conflicte-columna.
+           MOVE SPACES TO SolucioLinea
+           MOVE 'Problema ' TO ProbLinea
+           MOVE iProbl TO iProbLinea
+           STRING ': Columna ' DELIMITED BY SIZE
+                  j            DELIMITED BY SIZE
+                  ' valor '    DELIMITED BY SIZE
+                  d3           DELIMITED BY SIZE
+                  ' repetit'   DELIMITED BY SIZE
+                  INTO DescrLinea
+           END-STRING
+           WRITE SolucioLinea.
+
+       Escriu-sol-conflicte-quadre.
+           MOVE SPACES TO SolucioLinea
+           MOVE 'Problema ' TO ProbLinea
+           MOVE iProbl TO iProbLinea
+           STRING ': Quadre '  DELIMITED BY SIZE
+                  NumBox       DELIMITED BY SIZE
+                  ' valor '    DELIMITED BY SIZE
+                  d3           DELIMITED BY SIZE
+                  ' repetit'   DELIMITED BY SIZE
+                  INTO DescrLinea
+           END-STRING
+           WRITE SolucioLinea.
+
        Escriu-sol-contr.
+           MOVE SPACES TO SolucioLinea
            MOVE 'Problema ' TO ProbLinea
            MOVE iProbl TO iProbLinea
            MOVE ': Contradiccio inicialitzant' TO DescrLinea
            WRITE SolucioLinea.
 
+       Escriu-sol-massa-profund.
+           MOVE SPACES TO SolucioLinea
+           MOVE 'Problema ' TO ProbLinea
+           MOVE iProbl TO iProbLinea
+           MOVE ': Massa profund per resoldre' TO DescrLinea
+           MOVE TPrbl TO TempsLinea
+           WRITE SolucioLinea.
+
        Escriu-sol-cap.
+           MOVE SPACES TO SolucioLinea
            MOVE 'Problema ' TO ProbLinea
            MOVE iProbl TO iProbLinea
            MOVE ': Cap solucio trobada' TO DescrLinea
            MOVE TPrbl TO TempsLinea
+           MOVE PeakNivell TO NivellLinea
+           MOVE NumGuesses TO GuessLinea
            WRITE SolucioLinea.
 
        Escriu-sol-resolt.
+           MOVE SPACES TO SolucioLinea
            MOVE 'Problema ' TO ProbLinea
            MOVE iProbl TO iProbLinea
            MOVE ': Solucio trobada' TO DescrLinea
            MOVE TPrbl TO TempsLinea
+           MOVE PeakNivell TO NivellLinea
+           MOVE NumGuesses TO GuessLinea
+           EVALUATE TRUE
+             WHEN PeakNivell <= 1 MOVE 'FACIL  ' TO DifLinea
+                                   MOVE 'N' TO BacktrLinea
+             WHEN PeakNivell <= 4 MOVE 'MITJA  ' TO DifLinea
+                                   MOVE 'S' TO BacktrLinea
+             WHEN OTHER           MOVE 'DIFICIL' TO DifLinea
+                                   MOVE 'S' TO BacktrLinea
+           END-EVALUATE
            WRITE SolucioLinea.
            MOVE SPACES TO SolucioLinea
            PERFORM VARYING i FROM 1 BY 1 UNTIL i>9
@@ -348,16 +745,139 @@
              END-IF
            END-PERFORM.
 
+      ***** Machine-readable 81-character line (round-trips as input) *
+           MOVE GridProbl TO SolucioLinea-Maquina
+           WRITE SolucioLinea-Maquina.
+
            MOVE SPACES TO SolucioLinea
            WRITE SolucioLinea.
 
        Escriu-sol-totals.
+           MOVE SPACES TO SolucioLinea
            STRING NumResolt
                   ' resolts de '
                   NumProbls
                   INTO SolucioLinea
            WRITE SolucioLinea.
 
+           IF NumDescartats > 0 THEN
+               MOVE SPACES TO SolucioLinea
+               STRING NumDescartats
+                      ' problemes descartats (limit '
+                      MaxProbls
+                      ')'
+                      INTO SolucioLinea
+               END-STRING
+               WRITE SolucioLinea
+           END-IF.
+
+           IF TSolveCount > 0 THEN
+               DIVIDE TSolveTotal BY TSolveCount GIVING TSolveAvg
+               PERFORM Ordena-top-lents
+
+               MOVE TSolveMin TO TSolveMinEd
+               MOVE TSolveMax TO TSolveMaxEd
+               MOVE TSolveAvg TO TSolveAvgEd
+               MOVE SPACES TO SolucioLinea
+               STRING 'Temps min/max/mig(ms): ' TSolveMinEd
+                      '/' TSolveMaxEd '/' TSolveAvgEd
+                      INTO SolucioLinea
+               WRITE SolucioLinea
+
+               MOVE SPACES TO SolucioLinea
+               STRING 'Distribucio: <10ms=' CountSotaLlindar1
+                      ' 10-500ms=' CountEntreLlindars
+                      ' >500ms=' CountSobreLlindar2
+                      INTO SolucioLinea
+               WRITE SolucioLinea
+
+               PERFORM VARYING iTopLent FROM 1 BY 1 UNTIL iTopLent > 5
+                 IF TopLentIProbl(iTopLent) NOT = 0 THEN
+                     MOVE TopLentTprbl(iTopLent) TO TopLentTprblEd
+                     MOVE SPACES TO SolucioLinea
+                     STRING 'Mes lent #' iTopLent
+                            ': problema ' TopLentIProbl(iTopLent)
+                            ' (' TopLentTprblEd 'ms)'
+                            INTO SolucioLinea
+                     WRITE SolucioLinea
+                 END-IF
+               END-PERFORM
+           END-IF.
+
+      *****************************************************************
+      ******* ACCUMULATE SOLVE-TIME DISTRIBUTION STATISTICS ***********
+      *****************************************************************
+       Acumula-Estadistiques-Temps.
+           ADD 1 TO TSolveCount
+           ADD Tprbl TO TSolveTotal
+           IF TSolveCount = 1 THEN
+               MOVE Tprbl TO TSolveMin
+               MOVE Tprbl TO TSolveMax
+           ELSE
+               IF Tprbl < TSolveMin THEN
+                   MOVE Tprbl TO TSolveMin
+               END-IF
+               IF Tprbl > TSolveMax THEN
+                   MOVE Tprbl TO TSolveMax
+               END-IF
+           END-IF
+           EVALUATE TRUE
+             WHEN Tprbl < 10
+               ADD 1 TO CountSotaLlindar1
+             WHEN Tprbl <= 500
+               ADD 1 TO CountEntreLlindars
+             WHEN OTHER
+               ADD 1 TO CountSobreLlindar2
+           END-EVALUATE
+           PERFORM Actualitza-top-lents.
+
+       Actualitza-top-lents.
+           MOVE 1 TO iSlotMin
+           MOVE TopLentTprbl(1) TO TSlotMinVal
+           PERFORM VARYING iTopLent FROM 2 BY 1 UNTIL iTopLent > 5
+             IF TopLentTprbl(iTopLent) < TSlotMinVal THEN
+                 MOVE iTopLent TO iSlotMin
+                 MOVE TopLentTprbl(iTopLent) TO TSlotMinVal
+             END-IF
+           END-PERFORM
+           IF Tprbl > TSlotMinVal THEN
+               MOVE iProbl TO TopLentIProbl(iSlotMin)
+               MOVE Tprbl  TO TopLentTprbl(iSlotMin)
+           END-IF.
+
+       Ordena-top-lents.
+           PERFORM VARYING iTopLent FROM 1 BY 1 UNTIL iTopLent > 4
+             MOVE iTopLent TO iSlotMin
+             PERFORM VARYING jTopLent FROM iTopLent BY 1
+                     UNTIL jTopLent > 5
+               IF TopLentTprbl(jTopLent) > TopLentTprbl(iSlotMin) THEN
+                   MOVE jTopLent TO iSlotMin
+               END-IF
+             END-PERFORM
+             IF iSlotMin NOT = iTopLent THEN
+                 MOVE TopLentIProbl(iTopLent) TO TmpTopIProbl
+                 MOVE TopLentTprbl(iTopLent) TO TmpTopTprbl
+                 MOVE TopLentIProbl(iSlotMin) TO TopLentIProbl(iTopLent)
+                 MOVE TopLentTprbl(iSlotMin) TO TopLentTprbl(iTopLent)
+                 MOVE TmpTopIProbl TO TopLentIProbl(iSlotMin)
+                 MOVE TmpTopTprbl TO TopLentTprbl(iSlotMin)
+             END-IF
+           END-PERFORM.
+
+      *****************************************************************
+      ******* SET JOB RETURN-CODE AND WRITE JOB-CONTROL SUMMARY *******
+      *****************************************************************
+       Escriu-sol-jobctl.
+           MOVE SPACES TO SolucioLinea
+           IF NumResolt < NumProbls OR NumDescartats > 0 THEN
+               MOVE 4 TO RETURN-CODE
+               STRING 'JOBCTL RC=04 pendents' INTO SolucioLinea
+           ELSE
+               MOVE 0 TO RETURN-CODE
+               STRING 'JOBCTL RC=00 tot resolt' INTO SolucioLinea
+           END-IF
+           WRITE SolucioLinea.
+
       *****************************************************************
       ******* ASSIGN INITIAL POSSIBLE VALUES GIVEN A PROBLEM **********
       *****************************************************************
@@ -561,7 +1081,13 @@
       ******** SEARCH ************************************************
        Cerca.
 
+      ***** A PROBLEM ALREADY FULLY DETERMINED BY INIT-VALORS (NO
+      ***** FREE SQUARES LEFT) HAS NOTHING LEFT TO ELIMINATE, SO
+      ***** COMPROBA-RESOLT WOULD NEVER OTHERWISE BE REACHED
+           PERFORM Comproba-resolt
+
            MOVE 1 TO Nivell
+           MOVE 1 TO PeakNivell
            PERFORM Troba-minim.
            PERFORM Afegeix-assignar.
            MOVE TVals TO LlTVals(1).
@@ -569,7 +1095,8 @@
       ***** ONE OF THE VALUES TRIED ON THE FIRST SQURE IS CORRECT
       ***** IF AND ONLY IF THE PROBLEM HAS SOLUTION
       ***** LOOP CONDITION: UNTIL SOLVED OR OUT OF VALUES AT LEVEL 1
-           PERFORM UNTIL Resolt OR (pLlAss(1) = uLlAss(1) AND Nivell=1)
+           PERFORM UNTIL Resolt OR TooDeep
+                         OR (pLlAss(1) = uLlAss(1) AND Nivell=1)
              MOVE LlTVals(Nivell) TO TVals
 
       ***** GO UP A LEVEL IF THERE ARE NO PENDING ASSIGNATIONS ON THE
@@ -582,15 +1109,24 @@
       ***** APPLY THE ASSIGNATION CONTAINED AT (Nivell,pLlAss)
              PERFORM Aplica-assignacio
              ADD 1 TO pLlAss(Nivell)
+             ADD 1 TO NumGuesses
              EVALUATE True
              WHEN Resolt      EXIT PERFORM
              WHEN Contr       MOVE 0 TO Estat
              WHEN OTHER
-      ***** NEITHER CONTRADICTION NOR SOLVED; WE GO DOWN ONE LEVEL
-               ADD 1 TO Nivell
-               PERFORM Troba-minim
-               PERFORM Afegeix-assignar
-               MOVE TVals TO LlTVals(Nivell)
+      ***** NEITHER CONTRADICTION NOR SOLVED; WE GO DOWN ONE LEVEL,
+      ***** UNLESS THAT WOULD OVERFLOW THE LlTVals/LlNivAssignar TABLES
+               IF Nivell = 100 THEN
+                   SET TooDeep TO TRUE
+               ELSE
+                   ADD 1 TO Nivell
+                   IF Nivell > PeakNivell THEN
+                       MOVE Nivell TO PeakNivell
+                   END-IF
+                   PERFORM Troba-minim
+                   PERFORM Afegeix-assignar
+                   MOVE TVals TO LlTVals(Nivell)
+               END-IF
              END-EVALUATE
            END-PERFORM.
        END PROGRAM SUDOKU.
